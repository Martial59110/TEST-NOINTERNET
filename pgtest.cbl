@@ -8,12 +8,35 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TEST-FILE ASSIGN TO 'datassur.dat'
+      *    TEST-FILE must arrive sorted/grouped by SOCIETY so the
+      *    per-company subtotal break in 1000-OPEN-FILE lines up.
+           SELECT TEST-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS INPUT-STATUS.
-           SELECT OUTPUT-FILE ASSIGN TO 'rapport.dat'
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS OUTPUT-STATUS.
+           SELECT CSV-FILE ASSIGN TO 'rapport.csv'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CSV-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'rejets.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REJECT-STATUS.
+           SELECT TERM-FILE ASSIGN TO 'rapport_resilies.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS TERM-STATUS.
+           SELECT DUP-FILE ASSIGN TO 'doublons.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS DUP-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT DUPTABLE-FILE ASSIGN TO 'dup_table.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS DUPTABLE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'audit.log'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  TEST-FILE.
@@ -40,6 +63,27 @@
        FD  OUTPUT-FILE.
        01  OUT-DATA PIC X(200).
 
+       FD  CSV-FILE.
+       01  CSV-OUT-DATA PIC X(200).
+
+       FD  REJECT-FILE.
+       01  REJECT-OUT-DATA PIC X(200).
+
+       FD  TERM-FILE.
+       01  TERM-OUT-DATA PIC X(200).
+
+       FD  DUP-FILE.
+       01  DUP-OUT-DATA PIC X(200).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-OUT-DATA PIC X(200).
+
+       FD  DUPTABLE-FILE.
+       01  DUPTABLE-OUT-DATA PIC X(200).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-OUT-DATA PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  ALL-STARS PIC X(200) VALUE ALL "*".
        01  HEADER.
@@ -60,6 +104,14 @@
            05 FILLER PIC X(8) VALUE "STATUT :".
            05 FILLER PIC X(5) VALUE ALL SPACES.
            05 FILLER PIC X(8) VALUE "SALARY :".
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(11) VALUE "NUMBER1 :".
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(11) VALUE "NUMBER2 :".
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(7) VALUE "DOUBLON".
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(8) VALUE "DEVISE :".
        01  BODY.
            05 FILLER PIC X(5) VALUE ALL SPACES.
            05 WS-NAMES PIC X(14).
@@ -69,22 +121,195 @@
            05 WS-SOCIETY PIC X(41).
            05 FILLER PIC X(5) VALUE ALL SPACES.
            05 WS-STATUS PIC X(8).
+               88 WS-STATUT-ACTIF VALUE "ACTIF".
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 WS-SALARY-DISP PIC ZZZ.ZZZ,99.
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 WS-NUMBER1 PIC X(8).
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 WS-NUMBER2 PIC X(8).
            05 FILLER PIC X(5) VALUE ALL SPACES.
-           05 WS-SALARY PIC 999999V99.
+           05 WS-DUP-FLAG PIC X(7) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 WS-EURO PIC X(3).
        01  FOOTER.
            05 FILLER PIC X(5) VALUE ALL SPACES.
            05 FILLER PIC X(19) VALUE "Salaire total :".
-           05 TOTAL PIC 999999V99.
+           05 TOTAL-DISP PIC ZZZ.ZZZ.ZZZ,99.
            05 FILLER PIC X(5) VALUE "euros".
-           05 FILLER PIC X(20) VALUE "Nombre de societes :".
-           05 COUNTER PIC 9(2).
+           05 FILLER PIC X(26) VALUE "Nombre d'enregistrements :".
+           05 COUNTER PIC 9(6) VALUE ZERO.
+       01  DEVISE-FOOTER-LINE.
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(20) VALUE "Devise etrangere :".
+           05 WS-DEVISE-CODE PIC X(3).
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(20) VALUE "Nb enregistrements :".
+           05 WS-NON-EUR-COUNT PIC 9(6) VALUE ZERO.
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(18) VALUE "Montant origine :".
+           05 WS-NON-EUR-TOTAL-DISP PIC ZZZ.ZZZ.ZZZ,99.
+       01  SUBTOTAL-LINE.
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(20) VALUE "Sous-total societe :".
+           05 WS-SUB-SOCIETY PIC X(41).
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(15) VALUE "Salaire :".
+           05 SUB-TOTAL-DISP PIC ZZZ.ZZZ.ZZZ,99.
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 FILLER PIC X(20) VALUE "Nb enregistrements :".
+           05 SUB-COUNTER PIC 9(6) VALUE ZERO.
+           05 FILLER PIC X(5) VALUE ALL SPACES.
+           05 WS-SUB-PARTIAL-FLAG PIC X(9) VALUE SPACES.
+       01  WS-ACT-PREV-SOCIETY PIC X(41) VALUE SPACES.
+       01  WS-TERM-PREV-SOCIETY PIC X(41) VALUE SPACES.
 
        01  INPUT-STATUS PIC X(2).
            88 endofile VALUE "10".
+           88 input-open-ok VALUE "00".
            88 okfile VALUE "00".
        01  OUTPUT-STATUS PIC X(2).
            88 output-ok VALUE "00".
-       01  WS-IDX PIC 999 VALUE 0.
+       01  CSV-STATUS PIC X(2).
+           88 csv-ok VALUE "00".
+       01  REJECT-STATUS PIC X(2).
+           88 reject-ok VALUE "00".
+       01  TERM-STATUS PIC X(2).
+           88 term-ok VALUE "00".
+       01  DUP-STATUS PIC X(2).
+           88 dup-ok VALUE "00".
+       01  CHECKPOINT-STATUS PIC X(2).
+           88 checkpoint-ok VALUE "00".
+       01  DUPTABLE-STATUS PIC X(2).
+           88 duptable-ok VALUE "00".
+           88 duptable-eof VALUE "10".
+       01  AUDIT-STATUS PIC X(2).
+           88 audit-ok VALUE "00".
+       01  WS-AUDIT-TIMESTAMP PIC X(21).
+       01  AUDIT-LINE.
+           05 FILLER PIC X(5) VALUE "DATE:".
+           05 WS-AUDIT-DATE PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-AUDIT-TIME PIC X(8).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "FICHIER:".
+           05 WS-AUDIT-FILE PIC X(40).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE "NB :".
+           05 WS-AUDIT-COUNTER PIC 9(6).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "TOTAL :".
+           05 WS-AUDIT-TOTAL PIC ZZZ.ZZZ.ZZZ,99.
+       01  CHECKPOINT-LINE.
+           05 CKP-NUMBERSS PIC X(8).
+           05 FILLER PIC X VALUE SPACES.
+           05 CKP-TOTAL PIC 9(9)V99.
+           05 FILLER PIC X VALUE SPACES.
+           05 CKP-COUNTER PIC 9(6).
+           05 FILLER PIC X VALUE SPACES.
+           05 CKP-INPUT-FILE PIC X(100).
+           05 FILLER PIC X VALUE SPACES.
+           05 CKP-ACT-TOTAL PIC 9(9)V99.
+           05 FILLER PIC X VALUE SPACES.
+           05 CKP-ACT-COUNTER PIC 9(6).
+           05 FILLER PIC X VALUE SPACES.
+           05 CKP-TERM-TOTAL PIC 9(9)V99.
+           05 FILLER PIC X VALUE SPACES.
+           05 CKP-TERM-COUNTER PIC 9(6).
+       01  DUPTABLE-LINE.
+           05 DUPTABLE-N1 PIC X(8).
+           05 FILLER PIC X VALUE SPACES.
+           05 DUPTABLE-N2 PIC X(8).
+       01  WS-SKIP-MODE PIC X VALUE "N".
+           88 WS-SKIPPING VALUE "Y".
+       01  WS-RESUMED-RUN PIC X VALUE "N".
+           88 WS-RESUMED VALUE "Y".
+       01  WS-RESUME-KEY PIC X(8) VALUE SPACES.
+       01  WS-READ-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-SALARY PIC 999999V99.
+       01  WS-SALARY-DIGITS REDEFINES WS-SALARY PIC 9(8).
+       01  TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-GRAND-COUNTER PIC 9(6) VALUE ZERO.
+       01  WS-ACT-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-ACT-COUNTER PIC 9(6) VALUE ZERO.
+       01  WS-ACT-SUB-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-ACT-SUB-COUNTER PIC 9(6) VALUE ZERO.
+       01  WS-TERM-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-TERM-COUNTER PIC 9(6) VALUE ZERO.
+       01  WS-TERM-SUB-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-TERM-SUB-COUNTER PIC 9(6) VALUE ZERO.
+       01  WS-NON-EUR-FLAG PIC X VALUE "N".
+           88 WS-NON-EUR-RECORD VALUE "Y".
+       01  WS-ACT-USD-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-ACT-USD-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-ACT-GBP-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-ACT-GBP-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-ACT-AUT-TABLE.
+           05 WS-ACT-AUT-ENTRY OCCURS 20 TIMES.
+               10 WS-ACT-AUT-CODE PIC X(3) VALUE SPACES.
+               10 WS-ACT-AUT-CNT PIC 9(6) VALUE ZERO.
+               10 WS-ACT-AUT-AMT PIC 9(9)V99 VALUE ZERO.
+       01  WS-ACT-AUT-IDX PIC 9(4) VALUE 0.
+       01  WS-ACT-AUT-TBL-IDX PIC 9(4) VALUE 0.
+       01  WS-ACT-AUT-FOUND-FLAG PIC X VALUE "N".
+           88 WS-ACT-AUT-FOUND VALUE "Y".
+       01  WS-TERM-USD-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-TERM-USD-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-TERM-GBP-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-TERM-GBP-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01  WS-TERM-AUT-TABLE.
+           05 WS-TERM-AUT-ENTRY OCCURS 20 TIMES.
+               10 WS-TERM-AUT-CODE PIC X(3) VALUE SPACES.
+               10 WS-TERM-AUT-CNT PIC 9(6) VALUE ZERO.
+               10 WS-TERM-AUT-AMT PIC 9(9)V99 VALUE ZERO.
+       01  WS-TERM-AUT-IDX PIC 9(4) VALUE 0.
+       01  WS-TERM-AUT-TBL-IDX PIC 9(4) VALUE 0.
+       01  WS-TERM-AUT-FOUND-FLAG PIC X VALUE "N".
+           88 WS-TERM-AUT-FOUND VALUE "Y".
+       01  WS-ACT-FIRST-SUBTOTAL PIC X VALUE "Y".
+           88 WS-ACT-IS-FIRST-SUBTOTAL VALUE "Y".
+       01  WS-TERM-FIRST-SUBTOTAL PIC X VALUE "Y".
+           88 WS-TERM-IS-FIRST-SUBTOTAL VALUE "Y".
+       01  WS-CKPT-DUE-FLAG PIC X VALUE "N".
+           88 WS-CKPT-DUE VALUE "Y".
+       01  WS-RATE-USD PIC 9V9999 VALUE 0,9200.
+       01  WS-RATE-GBP PIC 9V9999 VALUE 1,1700.
+       01  WS-CONVERTED-SALARY PIC 9(9)V99.
+       01  WS-CSV-DELIM PIC X VALUE ";".
+       01  WS-CSV-DELIM-PARM PIC X.
+       01  WS-INPUT-FILENAME PIC X(100) VALUE "datassur.dat".
+       01  WS-OUTPUT-FILENAME PIC X(100) VALUE "rapport.dat".
+       01  WS-FILENAME-PARM PIC X(100).
+       01  WS-CSV-SALARY.
+           05 WS-CSV-SALARY-INT PIC 9(6).
+           05 FILLER PIC X VALUE ".".
+           05 WS-CSV-SALARY-DEC PIC 99.
+       01  WS-CSV-LINE PIC X(200).
+       01  WS-VALID-FLAG PIC X VALUE "Y".
+           88 WS-RECORD-VALID VALUE "Y".
+       01  WS-REJECT-REASON PIC X(30) VALUE SPACES.
+       01  REJECT-LINE.
+           05 FILLER PIC X(10) VALUE "NUMBERSS :".
+           05 WS-REJ-NUMBERSS PIC X(8).
+           05 FILLER PIC X(3) VALUE ALL SPACES.
+           05 FILLER PIC X(8) VALUE "MOTIF :".
+           05 WS-REJ-REASON PIC X(30).
+       01  DUP-LINE.
+           05 FILLER PIC X(10) VALUE "NUMBER1 :".
+           05 WS-DUP-NUMBER1 PIC X(8).
+           05 FILLER PIC X(3) VALUE ALL SPACES.
+           05 FILLER PIC X(10) VALUE "NUMBER2 :".
+           05 WS-DUP-NUMBER2 PIC X(8).
+       01  WS-KEY-TABLE.
+           05 WS-KEY-ENTRY OCCURS 9999 TIMES.
+               10 WS-KEY-N1 PIC X(8).
+               10 WS-KEY-N2 PIC X(8).
+       01  WS-TBL-IDX PIC 9(4) VALUE 0.
+       01  WS-IDX PIC 9(4) VALUE 0.
+       01  WS-TABLE-FULL-FLAG PIC X VALUE "N".
+           88 WS-TABLE-FULL VALUE "Y".
+       01  WS-DUP-WARNING PIC X(80) VALUE
+           "ATTENTION - table doublons pleine, verif. suspendue".
      
        PROCEDURE DIVISION.
 
@@ -97,40 +322,570 @@
 
        1000-OPEN-FILE.
 
-           OPEN INPUT TEST-FILE
-                OUTPUT OUTPUT-FILE. 
-  
-           WRITE OUT-DATA FROM ALL-STARS.
-           WRITE OUT-DATA FROM HEADER.
-           WRITE OUT-DATA FROM ALL-STARS.
-           WRITE OUT-DATA FROM BODY-HEADER.
-           WRITE OUT-DATA FROM SPACES.
-
-
-           PERFORM UNTIL INPUT-STATUS = "10"
-           READ TEST-FILE
-           MOVE NAMES TO WS-NAMES
-           MOVE LIBELLE TO WS-LIBELLE
-           MOVE SOCIETY TO WS-SOCIETY
-           MOVE STATUS-W  TO WS-STATUS
-           MOVE SALARY TO WS-SALARY
-           ADD WS-SALARY TO TOTAL
-           ADD 1 TO COUNTER
-           PERFORM 3000-WRITE-FILE
-           END-PERFORM.
-           
-           CLOSE TEST-FILE.
-           WRITE OUT-DATA  FROM ALL-STARS.
-           WRITE OUT-DATA  FROM FOOTER.
+           ACCEPT WS-CSV-DELIM-PARM FROM ENVIRONMENT "CSV_DELIMITER".
+           IF WS-CSV-DELIM-PARM = "," OR WS-CSV-DELIM-PARM = ";"
+              MOVE WS-CSV-DELIM-PARM TO WS-CSV-DELIM
+           END-IF.
+
+           ACCEPT WS-FILENAME-PARM FROM ENVIRONMENT "DATASSUR_FILE".
+           IF WS-FILENAME-PARM NOT = SPACES
+              MOVE WS-FILENAME-PARM TO WS-INPUT-FILENAME
+           END-IF.
+           MOVE SPACES TO WS-FILENAME-PARM.
+           ACCEPT WS-FILENAME-PARM FROM ENVIRONMENT "RAPPORT_FILE".
+           IF WS-FILENAME-PARM NOT = SPACES
+              MOVE WS-FILENAME-PARM TO WS-OUTPUT-FILENAME
+           END-IF.
+
+           PERFORM 0500-LOAD-CHECKPOINT.
+
+           IF WS-RESUMED
+              OPEN EXTEND OUTPUT-FILE
+              IF NOT output-ok
+                 OPEN OUTPUT OUTPUT-FILE
+              END-IF
+              OPEN EXTEND CSV-FILE
+              IF NOT csv-ok
+                 OPEN OUTPUT CSV-FILE
+              END-IF
+              OPEN EXTEND REJECT-FILE
+              IF NOT reject-ok
+                 OPEN OUTPUT REJECT-FILE
+              END-IF
+              OPEN EXTEND TERM-FILE
+              IF NOT term-ok
+                 OPEN OUTPUT TERM-FILE
+              END-IF
+              OPEN EXTEND DUP-FILE
+              IF NOT dup-ok
+                 OPEN OUTPUT DUP-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+              OPEN OUTPUT CSV-FILE
+              OPEN OUTPUT REJECT-FILE
+              OPEN OUTPUT TERM-FILE
+              OPEN OUTPUT DUP-FILE
+           END-IF.
+
+           OPEN INPUT TEST-FILE.
+
+           IF input-open-ok
+              IF NOT WS-RESUMED
+                 WRITE OUT-DATA FROM ALL-STARS
+                 WRITE OUT-DATA FROM HEADER
+                 WRITE OUT-DATA FROM ALL-STARS
+                 WRITE OUT-DATA FROM BODY-HEADER
+                 WRITE OUT-DATA FROM SPACES
+                 WRITE TERM-OUT-DATA FROM ALL-STARS
+                 WRITE TERM-OUT-DATA FROM HEADER
+                 WRITE TERM-OUT-DATA FROM ALL-STARS
+                 WRITE TERM-OUT-DATA FROM BODY-HEADER
+                 WRITE TERM-OUT-DATA FROM SPACES
+                 PERFORM 3600-WRITE-CSV-HEADER
+              END-IF
+
+           PERFORM UNTIL endofile
+              READ TEST-FILE
+              IF NOT endofile
+                 ADD 1 TO WS-READ-COUNT
+                 IF WS-SKIPPING
+                    IF NUMBERSS = WS-RESUME-KEY
+                       MOVE "N" TO WS-SKIP-MODE
+                    END-IF
+                 ELSE
+                    PERFORM 2000-VALIDATE-RECORD
+                    IF WS-RECORD-VALID
+                       MOVE NAMES TO WS-NAMES
+                       MOVE LIBELLE TO WS-LIBELLE
+                       MOVE SOCIETY TO WS-SOCIETY
+                       MOVE STATUS-W  TO WS-STATUS
+                       MOVE SALARY TO WS-SALARY
+                       MOVE NUMBER1 TO WS-NUMBER1
+                       MOVE NUMBER2 TO WS-NUMBER2
+                       MOVE EURO TO WS-EURO
+                       PERFORM 2700-CHECK-DUPLICATE
+                       PERFORM 2900-CONVERT-CURRENCY
+                       ADD WS-CONVERTED-SALARY TO TOTAL
+                       ADD 1 TO WS-GRAND-COUNTER
+                       IF WS-STATUT-ACTIF
+                          IF WS-ACT-PREV-SOCIETY NOT = SPACES
+                             AND SOCIETY NOT = WS-ACT-PREV-SOCIETY
+                             PERFORM 4000-WRITE-SUBTOTAL
+                             MOVE ZERO TO WS-ACT-SUB-TOTAL
+                             MOVE ZERO TO WS-ACT-SUB-COUNTER
+                          END-IF
+                          MOVE SOCIETY TO WS-ACT-PREV-SOCIETY
+                          ADD WS-CONVERTED-SALARY TO WS-ACT-TOTAL
+                          ADD WS-CONVERTED-SALARY TO WS-ACT-SUB-TOTAL
+                          ADD 1 TO WS-ACT-COUNTER
+                          ADD 1 TO WS-ACT-SUB-COUNTER
+                       ELSE
+                          IF WS-TERM-PREV-SOCIETY NOT = SPACES
+                             AND SOCIETY NOT = WS-TERM-PREV-SOCIETY
+                             PERFORM 4100-WRITE-TERM-SUBTOTAL
+                             MOVE ZERO TO WS-TERM-SUB-TOTAL
+                             MOVE ZERO TO WS-TERM-SUB-COUNTER
+                          END-IF
+                          MOVE SOCIETY TO WS-TERM-PREV-SOCIETY
+                          ADD WS-CONVERTED-SALARY TO WS-TERM-TOTAL
+                          ADD WS-CONVERTED-SALARY TO WS-TERM-SUB-TOTAL
+                          ADD 1 TO WS-TERM-COUNTER
+                          ADD 1 TO WS-TERM-SUB-COUNTER
+                       END-IF
+                       PERFORM 3000-WRITE-FILE
+                    ELSE
+                       PERFORM 2500-WRITE-REJECT
+                    END-IF
+                    IF FUNCTION MOD (WS-READ-COUNT 100) = 0
+                       MOVE "Y" TO WS-CKPT-DUE-FLAG
+                    END-IF
+                    IF WS-CKPT-DUE AND NUMBERSS NOT = SPACES
+                       PERFORM 5000-WRITE-CHECKPOINT
+                       MOVE "N" TO WS-CKPT-DUE-FLAG
+                    END-IF
+                 END-IF
+              END-IF
+              END-PERFORM
+
+              IF WS-ACT-PREV-SOCIETY NOT = SPACES
+                 PERFORM 4000-WRITE-SUBTOTAL
+              END-IF
+
+              IF WS-TERM-PREV-SOCIETY NOT = SPACES
+                 PERFORM 4100-WRITE-TERM-SUBTOTAL
+              END-IF
+
+              IF NOT WS-SKIPPING
+                 PERFORM 5500-CLEAR-CHECKPOINT
+              END-IF
+
+              CLOSE TEST-FILE
+           ELSE
+              MOVE ZERO TO TOTAL
+              MOVE ZERO TO WS-GRAND-COUNTER
+              MOVE ZERO TO WS-ACT-TOTAL
+              MOVE ZERO TO WS-ACT-COUNTER
+              MOVE ZERO TO WS-TERM-TOTAL
+              MOVE ZERO TO WS-TERM-COUNTER
+           END-IF.
+
+           IF input-open-ok AND WS-READ-COUNT > 0 AND NOT WS-SKIPPING
+              WRITE OUT-DATA  FROM ALL-STARS
+              MOVE WS-ACT-TOTAL TO TOTAL-DISP
+              MOVE WS-ACT-COUNTER TO COUNTER
+              WRITE OUT-DATA  FROM FOOTER
+              PERFORM 4200-WRITE-ACT-DEVISE
+              WRITE TERM-OUT-DATA FROM ALL-STARS
+              MOVE WS-TERM-TOTAL TO TOTAL-DISP
+              MOVE WS-TERM-COUNTER TO COUNTER
+              WRITE TERM-OUT-DATA FROM FOOTER
+              PERFORM 4300-WRITE-TERM-DEVISE
+           ELSE
+              MOVE 1 TO RETURN-CODE
+           END-IF.
 
-           
            CLOSE OUTPUT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE TERM-FILE.
+           CLOSE DUP-FILE.
+
+           PERFORM 6000-WRITE-AUDIT-LOG.
+
+
+
+       2000-VALIDATE-RECORD.
+
+           MOVE "Y" TO WS-VALID-FLAG.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF NUMBERSS = SPACES
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "NUMBERSS manquant" TO WS-REJECT-REASON
+           ELSE
+           IF NAMES = SPACES
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "NAMES manquant" TO WS-REJECT-REASON
+           ELSE
+           IF SALARY NOT NUMERIC
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "SALARY non numerique" TO WS-REJECT-REASON
+           END-IF
+           END-IF
+           END-IF.
+
+
+
+       2500-WRITE-REJECT.
+
+           MOVE NUMBERSS TO WS-REJ-NUMBERSS.
+           MOVE WS-REJECT-REASON TO WS-REJ-REASON.
+           WRITE REJECT-OUT-DATA FROM REJECT-LINE.
+
+
+
+       2700-CHECK-DUPLICATE.
+
+           MOVE SPACES TO WS-DUP-FLAG.
+           IF NUMBER1 NOT = SPACES AND NUMBER2 NOT = SPACES
+              PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                      UNTIL WS-TBL-IDX > WS-IDX
+                 IF NUMBER1 = WS-KEY-N1 (WS-TBL-IDX)
+                    AND NUMBER2 = WS-KEY-N2 (WS-TBL-IDX)
+                    MOVE "DOUBLON" TO WS-DUP-FLAG
+                 END-IF
+              END-PERFORM
+              IF WS-IDX < 9999
+                 ADD 1 TO WS-IDX
+                 MOVE NUMBER1 TO WS-KEY-N1 (WS-IDX)
+                 MOVE NUMBER2 TO WS-KEY-N2 (WS-IDX)
+              ELSE
+                 IF NOT WS-TABLE-FULL
+                    MOVE "Y" TO WS-TABLE-FULL-FLAG
+                    WRITE DUP-OUT-DATA FROM WS-DUP-WARNING
+                 END-IF
+              END-IF
+              IF WS-DUP-FLAG = "DOUBLON"
+                 PERFORM 2800-WRITE-DUPLICATE
+              END-IF
+           END-IF.
+
+
+
+       2800-WRITE-DUPLICATE.
+
+           MOVE NUMBER1 TO WS-DUP-NUMBER1.
+           MOVE NUMBER2 TO WS-DUP-NUMBER2.
+           WRITE DUP-OUT-DATA FROM DUP-LINE.
+
+
+
+       2900-CONVERT-CURRENCY.
+
+           MOVE "N" TO WS-NON-EUR-FLAG.
+           EVALUATE WS-EURO
+              WHEN "EUR"
+                 MOVE WS-SALARY TO WS-CONVERTED-SALARY
+              WHEN "USD"
+                 COMPUTE WS-CONVERTED-SALARY = WS-SALARY * WS-RATE-USD
+                 MOVE "Y" TO WS-NON-EUR-FLAG
+              WHEN "GBP"
+                 COMPUTE WS-CONVERTED-SALARY = WS-SALARY * WS-RATE-GBP
+                 MOVE "Y" TO WS-NON-EUR-FLAG
+              WHEN OTHER
+                 MOVE WS-SALARY TO WS-CONVERTED-SALARY
+                 MOVE "Y" TO WS-NON-EUR-FLAG
+           END-EVALUATE.
+           IF WS-NON-EUR-RECORD
+              PERFORM 2950-TRACK-DEVISE
+           END-IF.
+
+
+
+       2950-TRACK-DEVISE.
+
+           IF WS-STATUT-ACTIF
+              EVALUATE WS-EURO
+                 WHEN "USD"
+                    ADD 1 TO WS-ACT-USD-COUNT
+                    ADD WS-SALARY TO WS-ACT-USD-TOTAL
+                 WHEN "GBP"
+                    ADD 1 TO WS-ACT-GBP-COUNT
+                    ADD WS-SALARY TO WS-ACT-GBP-TOTAL
+                 WHEN OTHER
+                    PERFORM 2955-TRACK-ACT-OTHER
+              END-EVALUATE
+           ELSE
+              EVALUATE WS-EURO
+                 WHEN "USD"
+                    ADD 1 TO WS-TERM-USD-COUNT
+                    ADD WS-SALARY TO WS-TERM-USD-TOTAL
+                 WHEN "GBP"
+                    ADD 1 TO WS-TERM-GBP-COUNT
+                    ADD WS-SALARY TO WS-TERM-GBP-TOTAL
+                 WHEN OTHER
+                    PERFORM 2965-TRACK-TERM-OTHER
+              END-EVALUATE
+           END-IF.
+
+
+
+       2955-TRACK-ACT-OTHER.
+
+           MOVE "N" TO WS-ACT-AUT-FOUND-FLAG.
+           PERFORM VARYING WS-ACT-AUT-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-ACT-AUT-TBL-IDX > WS-ACT-AUT-IDX
+              IF WS-EURO = WS-ACT-AUT-CODE (WS-ACT-AUT-TBL-IDX)
+                 ADD 1 TO WS-ACT-AUT-CNT (WS-ACT-AUT-TBL-IDX)
+                 ADD WS-SALARY TO WS-ACT-AUT-AMT (WS-ACT-AUT-TBL-IDX)
+                 MOVE "Y" TO WS-ACT-AUT-FOUND-FLAG
+              END-IF
+           END-PERFORM.
+           IF NOT WS-ACT-AUT-FOUND AND WS-ACT-AUT-IDX < 20
+              ADD 1 TO WS-ACT-AUT-IDX
+              MOVE WS-EURO TO WS-ACT-AUT-CODE (WS-ACT-AUT-IDX)
+              MOVE 1 TO WS-ACT-AUT-CNT (WS-ACT-AUT-IDX)
+              MOVE WS-SALARY TO WS-ACT-AUT-AMT (WS-ACT-AUT-IDX)
+           END-IF.
+
+
+
+       2965-TRACK-TERM-OTHER.
+
+           MOVE "N" TO WS-TERM-AUT-FOUND-FLAG.
+           PERFORM VARYING WS-TERM-AUT-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TERM-AUT-TBL-IDX > WS-TERM-AUT-IDX
+              IF WS-EURO = WS-TERM-AUT-CODE (WS-TERM-AUT-TBL-IDX)
+                 ADD 1 TO WS-TERM-AUT-CNT (WS-TERM-AUT-TBL-IDX)
+                 ADD WS-SALARY TO WS-TERM-AUT-AMT (WS-TERM-AUT-TBL-IDX)
+                 MOVE "Y" TO WS-TERM-AUT-FOUND-FLAG
+              END-IF
+           END-PERFORM.
+           IF NOT WS-TERM-AUT-FOUND AND WS-TERM-AUT-IDX < 20
+              ADD 1 TO WS-TERM-AUT-IDX
+              MOVE WS-EURO TO WS-TERM-AUT-CODE (WS-TERM-AUT-IDX)
+              MOVE 1 TO WS-TERM-AUT-CNT (WS-TERM-AUT-IDX)
+              MOVE WS-SALARY TO WS-TERM-AUT-AMT (WS-TERM-AUT-IDX)
+           END-IF.
+
+
+
+       4000-WRITE-SUBTOTAL.
+
+           MOVE WS-ACT-PREV-SOCIETY TO WS-SUB-SOCIETY.
+           MOVE WS-ACT-SUB-TOTAL TO SUB-TOTAL-DISP.
+           MOVE WS-ACT-SUB-COUNTER TO SUB-COUNTER.
+           MOVE SPACES TO WS-SUB-PARTIAL-FLAG.
+           IF WS-RESUMED AND WS-ACT-IS-FIRST-SUBTOTAL
+              MOVE "(partiel)" TO WS-SUB-PARTIAL-FLAG
+           END-IF.
+           MOVE "N" TO WS-ACT-FIRST-SUBTOTAL.
+           WRITE OUT-DATA FROM SUBTOTAL-LINE.
+
+
+
+       4100-WRITE-TERM-SUBTOTAL.
+
+           MOVE WS-TERM-PREV-SOCIETY TO WS-SUB-SOCIETY.
+           MOVE WS-TERM-SUB-TOTAL TO SUB-TOTAL-DISP.
+           MOVE WS-TERM-SUB-COUNTER TO SUB-COUNTER.
+           MOVE SPACES TO WS-SUB-PARTIAL-FLAG.
+           IF WS-RESUMED AND WS-TERM-IS-FIRST-SUBTOTAL
+              MOVE "(partiel)" TO WS-SUB-PARTIAL-FLAG
+           END-IF.
+           MOVE "N" TO WS-TERM-FIRST-SUBTOTAL.
+           WRITE TERM-OUT-DATA FROM SUBTOTAL-LINE.
+
+
+
+       4200-WRITE-ACT-DEVISE.
+
+           IF WS-ACT-USD-COUNT > 0
+              MOVE "USD" TO WS-DEVISE-CODE
+              MOVE WS-ACT-USD-COUNT TO WS-NON-EUR-COUNT
+              MOVE WS-ACT-USD-TOTAL TO WS-NON-EUR-TOTAL-DISP
+              WRITE OUT-DATA FROM DEVISE-FOOTER-LINE
+           END-IF.
+           IF WS-ACT-GBP-COUNT > 0
+              MOVE "GBP" TO WS-DEVISE-CODE
+              MOVE WS-ACT-GBP-COUNT TO WS-NON-EUR-COUNT
+              MOVE WS-ACT-GBP-TOTAL TO WS-NON-EUR-TOTAL-DISP
+              WRITE OUT-DATA FROM DEVISE-FOOTER-LINE
+           END-IF.
+           PERFORM VARYING WS-ACT-AUT-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-ACT-AUT-TBL-IDX > WS-ACT-AUT-IDX
+              MOVE WS-ACT-AUT-CODE (WS-ACT-AUT-TBL-IDX)
+                 TO WS-DEVISE-CODE
+              MOVE WS-ACT-AUT-CNT (WS-ACT-AUT-TBL-IDX)
+                 TO WS-NON-EUR-COUNT
+              MOVE WS-ACT-AUT-AMT (WS-ACT-AUT-TBL-IDX)
+                 TO WS-NON-EUR-TOTAL-DISP
+              WRITE OUT-DATA FROM DEVISE-FOOTER-LINE
+           END-PERFORM.
+
+
+
+       4300-WRITE-TERM-DEVISE.
+
+           IF WS-TERM-USD-COUNT > 0
+              MOVE "USD" TO WS-DEVISE-CODE
+              MOVE WS-TERM-USD-COUNT TO WS-NON-EUR-COUNT
+              MOVE WS-TERM-USD-TOTAL TO WS-NON-EUR-TOTAL-DISP
+              WRITE TERM-OUT-DATA FROM DEVISE-FOOTER-LINE
+           END-IF.
+           IF WS-TERM-GBP-COUNT > 0
+              MOVE "GBP" TO WS-DEVISE-CODE
+              MOVE WS-TERM-GBP-COUNT TO WS-NON-EUR-COUNT
+              MOVE WS-TERM-GBP-TOTAL TO WS-NON-EUR-TOTAL-DISP
+              WRITE TERM-OUT-DATA FROM DEVISE-FOOTER-LINE
+           END-IF.
+           PERFORM VARYING WS-TERM-AUT-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TERM-AUT-TBL-IDX > WS-TERM-AUT-IDX
+              MOVE WS-TERM-AUT-CODE (WS-TERM-AUT-TBL-IDX)
+                 TO WS-DEVISE-CODE
+              MOVE WS-TERM-AUT-CNT (WS-TERM-AUT-TBL-IDX)
+                 TO WS-NON-EUR-COUNT
+              MOVE WS-TERM-AUT-AMT (WS-TERM-AUT-TBL-IDX)
+                 TO WS-NON-EUR-TOTAL-DISP
+              WRITE TERM-OUT-DATA FROM DEVISE-FOOTER-LINE
+           END-PERFORM.
+
+
+
+       0500-LOAD-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF checkpoint-ok
+              READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+              IF checkpoint-ok
+                 AND CKP-INPUT-FILE = WS-INPUT-FILENAME
+                 MOVE CKP-NUMBERSS TO WS-RESUME-KEY
+                 MOVE CKP-TOTAL TO TOTAL
+                 MOVE CKP-COUNTER TO WS-GRAND-COUNTER
+                 MOVE CKP-ACT-TOTAL TO WS-ACT-TOTAL
+                 MOVE CKP-ACT-COUNTER TO WS-ACT-COUNTER
+                 MOVE CKP-TERM-TOTAL TO WS-TERM-TOTAL
+                 MOVE CKP-TERM-COUNTER TO WS-TERM-COUNTER
+                 MOVE "Y" TO WS-SKIP-MODE
+                 MOVE "Y" TO WS-RESUMED-RUN
+                 PERFORM 0550-LOAD-DUP-TABLE
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+
+
+       0550-LOAD-DUP-TABLE.
+
+           OPEN INPUT DUPTABLE-FILE.
+           IF duptable-ok
+              PERFORM UNTIL duptable-eof
+                 READ DUPTABLE-FILE INTO DUPTABLE-LINE
+                 IF duptable-ok
+                    IF WS-IDX < 9999
+                       ADD 1 TO WS-IDX
+                       MOVE DUPTABLE-N1 TO WS-KEY-N1 (WS-IDX)
+                       MOVE DUPTABLE-N2 TO WS-KEY-N2 (WS-IDX)
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE DUPTABLE-FILE
+           END-IF.
+
+
+
+       5000-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE NUMBERSS TO CKP-NUMBERSS.
+           MOVE TOTAL TO CKP-TOTAL.
+           MOVE WS-GRAND-COUNTER TO CKP-COUNTER.
+           MOVE WS-INPUT-FILENAME TO CKP-INPUT-FILE.
+           MOVE WS-ACT-TOTAL TO CKP-ACT-TOTAL.
+           MOVE WS-ACT-COUNTER TO CKP-ACT-COUNTER.
+           MOVE WS-TERM-TOTAL TO CKP-TERM-TOTAL.
+           MOVE WS-TERM-COUNTER TO CKP-TERM-COUNTER.
+           WRITE CHECKPOINT-OUT-DATA FROM CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM 5100-WRITE-DUP-TABLE.
+
+
+
+       5100-WRITE-DUP-TABLE.
+
+           OPEN OUTPUT DUPTABLE-FILE.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-IDX
+              MOVE WS-KEY-N1 (WS-TBL-IDX) TO DUPTABLE-N1
+              MOVE WS-KEY-N2 (WS-TBL-IDX) TO DUPTABLE-N2
+              WRITE DUPTABLE-OUT-DATA FROM DUPTABLE-LINE
+           END-PERFORM.
+           CLOSE DUPTABLE-FILE.
+
+
+
+       5500-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT DUPTABLE-FILE.
+           CLOSE DUPTABLE-FILE.
+
+
+
+       6000-WRITE-AUDIT-LOG.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE WS-AUDIT-TIMESTAMP(1:4) TO WS-AUDIT-DATE(1:4).
+           MOVE "-" TO WS-AUDIT-DATE(5:1).
+           MOVE WS-AUDIT-TIMESTAMP(5:2) TO WS-AUDIT-DATE(6:2).
+           MOVE "-" TO WS-AUDIT-DATE(8:1).
+           MOVE WS-AUDIT-TIMESTAMP(7:2) TO WS-AUDIT-DATE(9:2).
+           MOVE WS-AUDIT-TIMESTAMP(9:2) TO WS-AUDIT-TIME(1:2).
+           MOVE ":" TO WS-AUDIT-TIME(3:1).
+           MOVE WS-AUDIT-TIMESTAMP(11:2) TO WS-AUDIT-TIME(4:2).
+           MOVE ":" TO WS-AUDIT-TIME(6:1).
+           MOVE WS-AUDIT-TIMESTAMP(13:2) TO WS-AUDIT-TIME(7:2).
+           MOVE WS-INPUT-FILENAME TO WS-AUDIT-FILE.
+           MOVE WS-GRAND-COUNTER TO WS-AUDIT-COUNTER.
+           MOVE TOTAL TO WS-AUDIT-TOTAL.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT audit-ok
+              CLOSE AUDIT-FILE
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-OUT-DATA FROM AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
 
-    
 
        3000-WRITE-FILE.
 
-            WRITE OUT-DATA  FROM BODY.
-    
-           
-           
+            MOVE WS-SALARY TO WS-SALARY-DISP.
+            IF WS-STATUT-ACTIF
+               WRITE OUT-DATA FROM BODY
+            ELSE
+               WRITE TERM-OUT-DATA FROM BODY
+            END-IF.
+            PERFORM 3500-WRITE-CSV.
+
+
+
+       3500-WRITE-CSV.
+
+            MOVE SPACES TO WS-CSV-LINE.
+            COMPUTE WS-CSV-SALARY-INT = WS-SALARY-DIGITS / 100.
+            COMPUTE WS-CSV-SALARY-DEC =
+               FUNCTION MOD (WS-SALARY-DIGITS 100).
+            STRING FUNCTION TRIM(WS-NAMES) DELIMITED BY SIZE
+                   WS-CSV-DELIM DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LIBELLE) DELIMITED BY SIZE
+                   WS-CSV-DELIM DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SOCIETY) DELIMITED BY SIZE
+                   WS-CSV-DELIM DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-STATUS) DELIMITED BY SIZE
+                   WS-CSV-DELIM DELIMITED BY SIZE
+                   WS-CSV-SALARY DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+            END-STRING.
+            WRITE CSV-OUT-DATA FROM WS-CSV-LINE.
+
+
+
+       3600-WRITE-CSV-HEADER.
+
+            MOVE SPACES TO WS-CSV-LINE.
+            STRING "NAMES" DELIMITED BY SIZE
+                   WS-CSV-DELIM DELIMITED BY SIZE
+                   "LIBELLE" DELIMITED BY SIZE
+                   WS-CSV-DELIM DELIMITED BY SIZE
+                   "SOCIETY" DELIMITED BY SIZE
+                   WS-CSV-DELIM DELIMITED BY SIZE
+                   "STATUT" DELIMITED BY SIZE
+                   WS-CSV-DELIM DELIMITED BY SIZE
+                   "SALARY" DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+            END-STRING.
+            WRITE CSV-OUT-DATA FROM WS-CSV-LINE.
+
